@@ -12,32 +12,91 @@
            SELECT INPUT-FILE ASSIGN TO 'EMPL_INPUT'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO 'EMPL_OUTPUT'.
+           SELECT COLLECTIONS-FILE ASSIGN TO 'EMPL_COLLECTIONS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'EMPL_REJECT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO 'EMPL_EXTRACT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'EMPL_CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT PARM-FILE ASSIGN TO 'EMPL_PARMS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+           SELECT SORTED-FILE ASSIGN TO 'EMPL_SORTED'.
+           SELECT SORT-WORK ASSIGN TO 'EMPL_SORTWK'.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
                LABEL RECORDS ARE STANDARD.
-       01  INPUT-RECORD PIC X(80).
+       01  INPUT-RECORD PIC X(300).
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           03 SRT-NAME PIC X(20).
+           03 SRT-MAJOR PIC X(4).
+           03 FILLER PIC X(276).
+       FD  SORTED-FILE.
+       01  SORTED-RECORD PIC X(300).
        FD  OUTPUT-FILE
                LABEL RECORDS ARE OMITTED.
        01  OUTPUT-RECORD PIC X(110).
+       FD  COLLECTIONS-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  COLLECTIONS-RECORD PIC X(70).
+       FD  REJECT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  REJECT-RECORD PIC X(391).
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(80).
+       FD  PARM-FILE.
+       01  PARM-RECORD PIC X(80).
+       01  PARM-RECORD-FIELDS REDEFINES PARM-RECORD.
+           03 PARM-PAGE-SIZE-TEXT PIC X(3).
+           03 FILLER PIC X(77).
        WORKING-STORAGE SECTION.
        01  INPUT-DATA.
            03 I-NAME PIC X(20).
            03 I-MAJOR PIC X(4).
            03 I-YEAR PIC X(4).
+               88 I-YEAR-VALID VALUES 'FR  ' 'SO  ' 'JR  ' 'SR  '.
            03 I-LOAN.
                05 I-LOAN-WHOLE PIC 9(5).
                05 I-LOAN-DECIMAL PIC P9(2).
-           03 I-PAID OCCURS 4 TIMES.
+           03 I-PAID OCCURS 12 TIMES.
                05 I-PAID-WHOLE PIC 9(4).
                05 I-PAID-DECIMAL PIC P9(2).
+               05 I-PAID-DUE-DATE PIC 9(8).
+               05 I-PAID-PAY-DATE PIC 9(8).
        01  FORMAT-DATA.
            03 F-LOAN PIC 9(5)V9(2).
-           03 F-PAID-ARRAY OCCURS 4 TIMES.
+           03 F-PAID-ARRAY OCCURS 12 TIMES.
                05 F-PAID PIC 9(4)V9(2).
+               05 F-PAID-DUE-DATE PIC 9(8).
+               05 F-PAID-PAY-DATE PIC 9(8).
+               05 F-PAID-LATE-SW PIC X VALUE 'N'.
+                   88 F-PAID-LATE VALUE 'Y'.
            03 F-TOTAL-PAID PIC 9(5)V9(2).
+           03 F-PRINCIPAL PIC S9(5)V9(2).
+           03 F-INTEREST-RATE PIC 9V9(4).
            03 F-BALANCE PIC S9(5)V9(2).
+       01  INTEREST-RATE-VALUES.
+           03 FILLER PIC X(4) VALUE 'CS  '.
+           03 FILLER PIC 9V9(4) VALUE .0650.
+           03 FILLER PIC X(4) VALUE 'MATH'.
+           03 FILLER PIC 9V9(4) VALUE .0550.
+           03 FILLER PIC X(4) VALUE 'ENGL'.
+           03 FILLER PIC 9V9(4) VALUE .0500.
+           03 FILLER PIC X(4) VALUE 'BUS '.
+           03 FILLER PIC 9V9(4) VALUE .0600.
+       01  INTEREST-RATE-TABLE REDEFINES INTEREST-RATE-VALUES.
+           03 IR-ENTRY OCCURS 4 TIMES.
+               05 IR-MAJOR PIC X(4).
+               05 IR-RATE PIC 9V9(4).
+       01  DEFAULT-INTEREST-RATE PIC 9V9(4) VALUE .0600.
        01  OUTPUT-HEADING.
            03 FILLER PIC X(4) VALUES 'NAME'.
            03 FILLER PIC X(16) VALUES SPACES.
@@ -48,6 +107,8 @@
            03 FILLER PIC X(4) VALUES 'LOAN'.
            03 FILLER PIC X(11) VALUES SPACES.
            03 FILLER PIC X(4) VALUES 'PAID'.
+           03 FILLER PIC X(2) VALUES SPACES.
+           03 FILLER PIC X(4) VALUES 'LATE'.
        01  OUTPUT-DATA1.
            03 O-NAME PIC X(20).
            03 O-MAJOR PIC X(4).
@@ -57,9 +118,13 @@
            03 O-LOAN PIC ZZZZ9.99.
            03 FILLER PIC X(4) VALUES SPACES.
            03 O-PAID-1 PIC ZZZ9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 O-PAID-1-LATE PIC X(4).
        01  OUTPUT-DATA2.
            03 FILLER PIC X(49) VALUE SPACES.
            03 O-PAID-OTHER PIC ZZZ9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 O-PAID-OTHER-LATE PIC X(4).
        01  OUTPUT-FOOTER1.
            03 FILLER PIC X(31) VALUE SPACES.
            03 FILLER PIC X(10) VALUE 'TOTAL PAID'.
@@ -83,18 +148,234 @@
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
            03 SUB PIC 99.
+           03 IR-SUB PIC 99.
            03 RECORD-COUNT PIC 99 VALUE 0.
+           03 PAGE-SIZE PIC 999 VALUE 008.
+           03 PARM-STATUS PIC XX VALUE '00'.
+           03 SV-MAJOR PIC X(4) VALUE SPACES.
+           03 RECORD-VALID-SW PIC 9 VALUE 1.
+               88 RECORD-VALID VALUE 1.
+               88 RECORD-INVALID VALUE 0.
+           03 REJECT-REASON PIC X(90) VALUE SPACES.
+           03 RJ-REASON-PTR PIC 9(3) VALUE 1.
+           03 RJ-LOAN-BAD-SW PIC X VALUE 'N'.
+           03 RJ-PAID-BAD-SW PIC X VALUE 'N'.
+           03 RJ-DATE-BAD-SW PIC X VALUE 'N'.
+           03 RJ-YEAR-BAD-SW PIC X VALUE 'N'.
+           03 TOTAL-READ-COUNT PIC 9(7) VALUE 0.
+           03 PROCESSED-COUNT PIC 9(7) VALUE 0.
+           03 CHECKPOINT-INTERVAL PIC 99 VALUE 25.
+           03 CHECKPOINT-DUE-CTR PIC 99 VALUE 0.
+           03 RESTART-SW PIC X VALUE 'N'.
+               88 RESTART-MODE VALUE 'Y'.
+           03 CHECKPOINT-STATUS PIC XX VALUE '00'.
+       01  CHECKPOINT-DATA.
+           03 CK-SKIP-COUNT PIC 9(7).
+           03 CK-TOTAL-READ-COUNT PIC 9(7).
+           03 CK-GT-LOAN PIC 9(8)V9(2).
+           03 CK-GT-PAID PIC 9(8)V9(2).
+           03 CK-GT-BALANCE PIC S9(8)V9(2).
+           03 CK-MT-LOAN PIC 9(7)V9(2).
+           03 CK-MT-PAID PIC 9(7)V9(2).
+           03 CK-MT-BALANCE PIC S9(7)V9(2).
+           03 CK-SV-MAJOR PIC X(4).
+           03 CK-CT-OVERPAID PIC 9(5).
+       01  MAJOR-TOTALS.
+           03 MT-LOAN PIC 9(7)V9(2) VALUE 0.
+           03 MT-PAID PIC 9(7)V9(2) VALUE 0.
+           03 MT-BALANCE PIC S9(7)V9(2) VALUE 0.
+       01  GRAND-TOTALS.
+           03 GT-LOAN PIC 9(8)V9(2) VALUE 0.
+           03 GT-PAID PIC 9(8)V9(2) VALUE 0.
+           03 GT-BALANCE PIC S9(8)V9(2) VALUE 0.
+           03 CT-OVERPAID-COUNT PIC 9(5) VALUE 0.
+       01  OUTPUT-SUBTOTAL.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE 'SUBTOTAL'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE 'MAJOR:'.
+           03 O-SUB-MAJOR PIC X(4).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE 'LOAN'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-SUB-LOAN PIC $$$,$$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'TOTAL PAID'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-SUB-PAID PIC $$$,$$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE 'BALANCE'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-SUB-BALANCE PIC $$$,$$$,$$9.99-.
+       01  OUTPUT-GRANDTOTAL.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(11) VALUE 'GRAND TOTAL'.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE 'LOAN'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-GRAND-LOAN PIC $$$,$$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'TOTAL PAID'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-GRAND-PAID PIC $$$,$$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE 'BALANCE'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-GRAND-BALANCE PIC $$$,$$$,$$9.99-.
+       01  OUTPUT-CTL-TOTALS1.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(14) VALUE 'CONTROL TOTALS'.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12) VALUE 'RECORDS READ'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-CT-RECORDS PIC ZZZZZZ9.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE 'LOAN'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-CT-LOAN PIC $$$,$$$,$$9.99.
+       01  OUTPUT-CTL-TOTALS2.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'TOTAL PAID'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-CT-PAID PIC $$$,$$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE 'BALANCE'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-CT-BALANCE PIC $$$,$$$,$$9.99-.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(18) VALUE 'OVERPAID ACCOUNTS'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 O-CT-OVERPAID PIC ZZZZ9.
+       01  COLLECTIONS-DATA.
+           03 CO-NAME PIC X(20).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 CO-MAJOR PIC X(4).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 CO-YEAR PIC X(4).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 CO-LOAN PIC $$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 CO-BALANCE PIC $$$,$$9.99.
+       01  REJECT-DATA.
+           03 RJ-RAW PIC X(300).
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 RJ-REASON PIC X(90).
+       01  EXTRACT-DATA.
+           03 EX-NAME PIC X(20).
+           03 FILLER PIC X(1) VALUE ','.
+           03 EX-MAJOR PIC X(4).
+           03 FILLER PIC X(1) VALUE ','.
+           03 EX-YEAR PIC X(4).
+           03 FILLER PIC X(1) VALUE ','.
+           03 EX-LOAN PIC ZZZZ9.99.
+           03 FILLER PIC X(1) VALUE ','.
+           03 EX-PAID-GRP OCCURS 12 TIMES.
+               05 EX-PAID PIC ZZZ9.99.
+               05 FILLER PIC X(1) VALUE ','.
+           03 EX-TOTAL-PAID PIC ZZZZ9.99.
+           03 FILLER PIC X(1) VALUE ','.
+           03 EX-BALANCE PIC -ZZZZ9.99.
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-               OUTPUT OUTPUT-FILE
+           PERFORM 040-READ-PARAMETERS.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-MAJOR
+               ON ASCENDING KEY SRT-NAME
+               USING INPUT-FILE
+               GIVING SORTED-FILE.
+           PERFORM 050-CHECK-RESTART.
+           OPEN INPUT SORTED-FILE.
+           IF RESTART-MODE THEN
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND COLLECTIONS-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND EXTRACT-FILE
+               PERFORM 060-SKIP-FORWARD
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT COLLECTIONS-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
            PERFORM 500-READ-INPUT.
            PERFORM 100-PRINT-HEADING.
            PERFORM 200-LOOP-FILE
                UNTIL EOF-I = 1;
-           CLOSE INPUT-FILE
-               OUTPUT-FILE.
+           IF SV-MAJOR NOT = SPACES THEN
+               PERFORM 360-PRINT-MAJOR-SUBTOTAL
+           END-IF.
+           PERFORM 370-PRINT-GRAND-TOTAL.
+           PERFORM 390-PRINT-CONTROL-TOTALS.
+           PERFORM 610-CLEAR-CHECKPOINT.
+           CLOSE SORTED-FILE
+               OUTPUT-FILE
+               COLLECTIONS-FILE
+               REJECT-FILE
+               EXTRACT-FILE.
            STOP RUN.
+       040-READ-PARAMETERS.
+           MOVE 008 TO PAGE-SIZE.
+           OPEN INPUT PARM-FILE.
+           IF PARM-STATUS = '00' THEN
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-PAGE-SIZE-TEXT IS NUMERIC THEN
+                           MOVE PARM-PAGE-SIZE-TEXT TO PAGE-SIZE
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       050-CHECK-RESTART.
+           MOVE 'N' TO RESTART-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = '00' THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO CHECKPOINT-DATA
+                       MOVE 'Y' TO RESTART-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF RESTART-MODE THEN
+               MOVE CK-GT-LOAN TO GT-LOAN
+               MOVE CK-GT-PAID TO GT-PAID
+               MOVE CK-GT-BALANCE TO GT-BALANCE
+               MOVE CK-MT-LOAN TO MT-LOAN
+               MOVE CK-MT-PAID TO MT-PAID
+               MOVE CK-MT-BALANCE TO MT-BALANCE
+               MOVE CK-SV-MAJOR TO SV-MAJOR
+               MOVE CK-SKIP-COUNT TO PROCESSED-COUNT
+               MOVE CK-TOTAL-READ-COUNT TO TOTAL-READ-COUNT
+               MOVE CK-CT-OVERPAID TO CT-OVERPAID-COUNT
+               MOVE PAGE-SIZE TO RECORD-COUNT
+           END-IF.
+       060-SKIP-FORWARD.
+           PERFORM CK-SKIP-COUNT TIMES
+               READ SORTED-FILE
+                   AT END MOVE 1 TO EOF-I
+               END-READ
+           END-PERFORM.
+       600-WRITE-CHECKPOINT.
+           MOVE PROCESSED-COUNT TO CK-SKIP-COUNT.
+           MOVE TOTAL-READ-COUNT TO CK-TOTAL-READ-COUNT.
+           MOVE GT-LOAN TO CK-GT-LOAN.
+           MOVE GT-PAID TO CK-GT-PAID.
+           MOVE GT-BALANCE TO CK-GT-BALANCE.
+           MOVE MT-LOAN TO CK-MT-LOAN.
+           MOVE MT-PAID TO CK-MT-PAID.
+           MOVE MT-BALANCE TO CK-MT-BALANCE.
+           MOVE SV-MAJOR TO CK-SV-MAJOR.
+           MOVE CT-OVERPAID-COUNT TO CK-CT-OVERPAID.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD FROM CHECKPOINT-DATA.
+           CLOSE CHECKPOINT-FILE.
+       610-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
        100-PRINT-HEADING.
            IF RECORD-COUNT = 0 THEN
                WRITE OUTPUT-RECORD FROM OUTPUT-HEADING
@@ -113,36 +394,81 @@
            PERFORM 300-PRINT-INFO.
            PERFORM 500-READ-INPUT.
        300-PRINT-INFO.
-           IF RECORD-COUNT >= 8 THEN
+           IF SV-MAJOR NOT = SPACES AND SV-MAJOR NOT = I-MAJOR THEN
+               PERFORM 360-PRINT-MAJOR-SUBTOTAL
+           END-IF.
+           IF RECORD-COUNT >= PAGE-SIZE THEN
                PERFORM 100-PRINT-HEADING
            END-IF.
+           MOVE I-MAJOR TO SV-MAJOR.
            MOVE I-NAME TO O-NAME.
            MOVE I-MAJOR TO O-MAJOR.
            MOVE I-YEAR TO O-YEAR.
            MOVE I-LOAN TO F-LOAN.
            MOVE F-LOAN TO O-LOAN.
+           MOVE I-NAME TO EX-NAME.
+           MOVE I-MAJOR TO EX-MAJOR.
+           MOVE I-YEAR TO EX-YEAR.
+           MOVE F-LOAN TO EX-LOAN.
+           MOVE 1 TO SUB.
            MOVE I-PAID(1) TO F-PAID(1).
+           MOVE I-PAID-DUE-DATE(1) TO F-PAID-DUE-DATE(1).
+           MOVE I-PAID-PAY-DATE(1) TO F-PAID-PAY-DATE(1).
+           PERFORM 345-CHECK-LATE-PAYMENT.
            MOVE F-PAID(1) TO O-PAID-1.
+           MOVE SPACES TO O-PAID-1-LATE.
+           IF F-PAID-LATE(1) THEN
+               MOVE 'LATE' TO O-PAID-1-LATE
+           END-IF.
            WRITE OUTPUT-RECORD FROM OUTPUT-DATA1
                AFTER ADVANCING 1 LINE.
-      *OUTPUT OTHER PAID AMOUNT
+      *OUTPUT OTHER PAID AMOUNTS, 2 THROUGH 12
            PERFORM VARYING SUB FROM 2 BY 1
-               UNTIL SUB > 4
+               UNTIL SUB > 12
                MOVE I-PAID(SUB) TO F-PAID(SUB)
+               MOVE I-PAID-DUE-DATE(SUB) TO F-PAID-DUE-DATE(SUB)
+               MOVE I-PAID-PAY-DATE(SUB) TO F-PAID-PAY-DATE(SUB)
+               PERFORM 345-CHECK-LATE-PAYMENT
                MOVE F-PAID(SUB) TO O-PAID-OTHER
+               MOVE SPACES TO O-PAID-OTHER-LATE
+               IF F-PAID-LATE(SUB) THEN
+                   MOVE 'LATE' TO O-PAID-OTHER-LATE
+               END-IF
                WRITE OUTPUT-RECORD FROM OUTPUT-DATA2
                    AFTER ADVANCING 1 LINE
            END-PERFORM.
            PERFORM 350-COMPUTE-FOOTER.
            ADD 1 TO RECORD-COUNT.
+       345-CHECK-LATE-PAYMENT.
+           MOVE 'N' TO F-PAID-LATE-SW(SUB).
+           IF F-PAID-PAY-DATE(SUB) > 0
+                   AND F-PAID-PAY-DATE(SUB) > F-PAID-DUE-DATE(SUB) THEN
+               MOVE 'Y' TO F-PAID-LATE-SW(SUB)
+           END-IF.
+       349-LOOKUP-INTEREST-RATE.
+           MOVE DEFAULT-INTEREST-RATE TO F-INTEREST-RATE.
+           PERFORM VARYING IR-SUB FROM 1 BY 1
+               UNTIL IR-SUB > 4
+               IF IR-MAJOR(IR-SUB) = I-MAJOR THEN
+                   MOVE IR-RATE(IR-SUB) TO F-INTEREST-RATE
+               END-IF
+           END-PERFORM.
        350-COMPUTE-FOOTER.
            MOVE 0 TO F-TOTAL-PAID.
            PERFORM VARYING SUB FROM 1 BY 1
-               UNTIL SUB > 4
+               UNTIL SUB > 12
                COMPUTE F-TOTAL-PAID = F-TOTAL-PAID + F-PAID(SUB)
+               MOVE F-PAID(SUB) TO EX-PAID(SUB)
            END-PERFORM.
            MOVE F-TOTAL-PAID TO O-TOTAL-PAID.
-           COMPUTE F-BALANCE = F-LOAN - F-TOTAL-PAID.
+           COMPUTE F-PRINCIPAL = F-LOAN - F-TOTAL-PAID.
+           IF F-PRINCIPAL > 0 THEN
+               PERFORM 349-LOOKUP-INTEREST-RATE
+               COMPUTE F-BALANCE ROUNDED =
+                   F-PRINCIPAL + (F-PRINCIPAL * F-INTEREST-RATE)
+           ELSE
+               MOVE F-PRINCIPAL TO F-BALANCE
+           END-IF.
            IF F-BALANCE >= 0 THEN
                MOVE F-BALANCE TO O-BALANCE
                WRITE OUTPUT-RECORD FROM OUTPUT-FOOTER1
@@ -150,6 +476,9 @@
                MOVE SPACES TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
                    AFTER ADVANCING 1 LINE
+               IF F-BALANCE > 0 THEN
+                   PERFORM 380-WRITE-COLLECTIONS
+               END-IF
            ELSE
                MOVE F-TOTAL-PAID TO O-TOTAL-PAID2
                MOVE F-BALANCE TO O-BALANCE2-NUM
@@ -158,9 +487,132 @@
                MOVE SPACES TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
                    AFTER ADVANCING 1 LINE
+               ADD 1 TO CT-OVERPAID-COUNT
            END-IF.
+           MOVE F-TOTAL-PAID TO EX-TOTAL-PAID.
+           MOVE F-BALANCE TO EX-BALANCE.
+           WRITE EXTRACT-RECORD FROM EXTRACT-DATA.
+           ADD F-LOAN TO MT-LOAN GT-LOAN.
+           ADD F-TOTAL-PAID TO MT-PAID GT-PAID.
+           ADD F-BALANCE TO MT-BALANCE GT-BALANCE.
            MOVE 0 TO F-BALANCE.
+           ADD 1 TO PROCESSED-COUNT.
+           ADD 1 TO CHECKPOINT-DUE-CTR.
+           IF CHECKPOINT-DUE-CTR >= CHECKPOINT-INTERVAL THEN
+               PERFORM 600-WRITE-CHECKPOINT
+               MOVE 0 TO CHECKPOINT-DUE-CTR
+           END-IF.
+       380-WRITE-COLLECTIONS.
+           MOVE I-NAME TO CO-NAME.
+           MOVE I-MAJOR TO CO-MAJOR.
+           MOVE I-YEAR TO CO-YEAR.
+           MOVE F-LOAN TO CO-LOAN.
+           MOVE F-BALANCE TO CO-BALANCE.
+           WRITE COLLECTIONS-RECORD FROM COLLECTIONS-DATA.
+       360-PRINT-MAJOR-SUBTOTAL.
+           MOVE SV-MAJOR TO O-SUB-MAJOR.
+           MOVE MT-LOAN TO O-SUB-LOAN.
+           MOVE MT-PAID TO O-SUB-PAID.
+           MOVE MT-BALANCE TO O-SUB-BALANCE.
+           WRITE OUTPUT-RECORD FROM OUTPUT-SUBTOTAL
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO MT-LOAN MT-PAID MT-BALANCE.
+       370-PRINT-GRAND-TOTAL.
+           MOVE GT-LOAN TO O-GRAND-LOAN.
+           MOVE GT-PAID TO O-GRAND-PAID.
+           MOVE GT-BALANCE TO O-GRAND-BALANCE.
+           WRITE OUTPUT-RECORD FROM OUTPUT-GRANDTOTAL
+               AFTER ADVANCING 1 LINE.
+       390-PRINT-CONTROL-TOTALS.
+           MOVE TOTAL-READ-COUNT TO O-CT-RECORDS.
+           MOVE GT-LOAN TO O-CT-LOAN.
+           WRITE OUTPUT-RECORD FROM OUTPUT-CTL-TOTALS1
+               AFTER ADVANCING 1 LINE.
+           MOVE GT-PAID TO O-CT-PAID.
+           MOVE GT-BALANCE TO O-CT-BALANCE.
+           MOVE CT-OVERPAID-COUNT TO O-CT-OVERPAID.
+           WRITE OUTPUT-RECORD FROM OUTPUT-CTL-TOTALS2
+               AFTER ADVANCING 1 LINE.
        500-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
-               AT END MOVE 1 TO EOF-I.
+           MOVE 0 TO RECORD-VALID-SW.
+           PERFORM UNTIL RECORD-VALID OR EOF-I = 1
+               READ SORTED-FILE
+                   AT END
+                       MOVE 1 TO EOF-I
+                   NOT AT END
+                       ADD 1 TO TOTAL-READ-COUNT
+                       PERFORM 510-EDIT-INPUT
+               END-READ
+           END-PERFORM.
+       510-EDIT-INPUT.
+           MOVE SORTED-RECORD TO INPUT-DATA.
+           MOVE 1 TO RECORD-VALID-SW.
+           MOVE 'N' TO RJ-LOAN-BAD-SW RJ-PAID-BAD-SW
+               RJ-DATE-BAD-SW RJ-YEAR-BAD-SW.
+           IF I-LOAN-WHOLE NOT NUMERIC
+                   OR I-LOAN-DECIMAL NOT NUMERIC THEN
+               MOVE 0 TO RECORD-VALID-SW
+               MOVE 'Y' TO RJ-LOAN-BAD-SW
+           END-IF.
+           PERFORM VARYING SUB FROM 1 BY 1
+               UNTIL SUB > 12
+               IF I-PAID-WHOLE(SUB) NOT NUMERIC
+                       OR I-PAID-DECIMAL(SUB) NOT NUMERIC THEN
+                   MOVE 0 TO RECORD-VALID-SW
+                   MOVE 'Y' TO RJ-PAID-BAD-SW
+               END-IF
+               IF I-PAID-DUE-DATE(SUB) NOT NUMERIC
+                       OR I-PAID-PAY-DATE(SUB) NOT NUMERIC THEN
+                   MOVE 0 TO RECORD-VALID-SW
+                   MOVE 'Y' TO RJ-DATE-BAD-SW
+               END-IF
+           END-PERFORM.
+           IF NOT I-YEAR-VALID THEN
+               MOVE 0 TO RECORD-VALID-SW
+               MOVE 'Y' TO RJ-YEAR-BAD-SW
+           END-IF.
+           IF NOT RECORD-VALID THEN
+               PERFORM 515-BUILD-REJECT-REASON
+               PERFORM 520-WRITE-REJECT
+           END-IF.
+       515-BUILD-REJECT-REASON.
+           MOVE SPACES TO REJECT-REASON.
+           MOVE 1 TO RJ-REASON-PTR.
+           IF RJ-LOAN-BAD-SW = 'Y' THEN
+               STRING 'INVALID LOAN AMOUNT' ' ' DELIMITED BY SIZE
+                   INTO REJECT-REASON
+                   WITH POINTER RJ-REASON-PTR
+               END-STRING
+           END-IF.
+           IF RJ-PAID-BAD-SW = 'Y' THEN
+               STRING 'INVALID PAID AMOUNT' ' ' DELIMITED BY SIZE
+                   INTO REJECT-REASON
+                   WITH POINTER RJ-REASON-PTR
+               END-STRING
+           END-IF.
+           IF RJ-DATE-BAD-SW = 'Y' THEN
+               STRING 'INVALID PAYMENT DATE' ' ' DELIMITED BY SIZE
+                   INTO REJECT-REASON
+                   WITH POINTER RJ-REASON-PTR
+               END-STRING
+           END-IF.
+           IF RJ-YEAR-BAD-SW = 'Y' THEN
+               STRING 'INVALID YEAR CODE' ' ' DELIMITED BY SIZE
+                   INTO REJECT-REASON
+                   WITH POINTER RJ-REASON-PTR
+               END-STRING
+           END-IF.
+       520-WRITE-REJECT.
+           MOVE INPUT-DATA TO RJ-RAW.
+           MOVE REJECT-REASON TO RJ-REASON.
+           WRITE REJECT-RECORD FROM REJECT-DATA.
+           ADD 1 TO PROCESSED-COUNT.
+           ADD 1 TO CHECKPOINT-DUE-CTR.
+           IF CHECKPOINT-DUE-CTR >= CHECKPOINT-INTERVAL THEN
+               PERFORM 600-WRITE-CHECKPOINT
+               MOVE 0 TO CHECKPOINT-DUE-CTR
+           END-IF.
        END PROGRAM lab1.
